@@ -1,44 +1,278 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Calculadora.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Numero1 PIC 9(5).
-01 Numero2 PIC 9(5).
-01 Operacao PIC X.
-01 Resultado PIC 9(5).
-
-PROCEDURE DIVISION.
-    DISPLAY "Digite o primeiro número: ".
-    ACCEPT Numero1.
-
-    DISPLAY "Digite o segundo número: ".
-    ACCEPT Numero2.
-
-    DISPLAY "Digite a operação (+, -, *, /): ".
-    ACCEPT Operacao.
-
-    PERFORM CALCULAR.
-
-    DISPLAY "Resultado: ", Resultado.
-
-    STOP RUN.
-
-CALCULAR.
-    IF Operacao = "+" THEN
-        COMPUTE Resultado = Numero1 + Numero2
-    ELSE IF Operacao = "-" THEN
-        COMPUTE Resultado = Numero1 - Numero2
-    ELSE IF Operacao = "*" THEN
-        COMPUTE Resultado = Numero1 * Numero2
-    ELSE IF Operacao = "/" THEN
-        IF Numero2 NOT = 0 THEN
-            COMPUTE Resultado = Numero1 / Numero2
-        ELSE
-            DISPLAY "Erro: Divisão por zero."
-            STOP RUN
-        END-IF
-    ELSE
-        DISPLAY "Operação inválida."
-        STOP RUN
-    END-IF.
+000010***************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID.   CALCULADORA                                    *
+000040*  AUTHOR.       EQUIPE DE SISTEMAS FINANCEIROS                 *
+000050*  INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS         *
+000060*  DATE-WRITTEN. 01/02/2024                                     *
+000070*                                                               *
+000080*  RESUMO.  CALCULADORA DE BALCAO: LE DOIS NUMEROS E UMA        *
+000090*           OPERACAO, CALCULA, MOSTRA O RESULTADO E GRAVA A     *
+000100*           OCORRENCIA NO LOG DE AUDITORIA (AUDITLOG).          *
+000110*                                                               *
+000120*  HISTORICO DE ALTERACOES.                                     *
+000130*    01/02/2024  EQS  PROGRAMA ORIGINAL: UM UNICO CALCULO POR   *
+000140*                     EXECUCAO, CAMPOS PIC 9(5) SEM SINAL.      *
+000150*    09/08/2026  EQS  NUMERO1/NUMERO2/RESULTADO PASSAM A SER    *
+000160*                     PIC S9(7)V99 PARA ACEITAR VALORES         *
+000170*                     NEGATIVOS E CENTAVOS (A MAIORIA DOS       *
+000180*                     CALCULOS DO DIA A DIA ENVOLVE DINHEIRO,   *
+000190*                     NAO INTEIROS).                            *
+000200*    09/08/2026  EQS  CALCULAR NAO FAZ MAIS STOP RUN EM ERRO    *
+000210*                     (DIVISAO POR ZERO OU OPERACAO INVALIDA);  *
+000220*                     REGISTRA A OCORRENCIA E DEVOLVE O         *
+000230*                     CONTROLE, PARA QUE UM FUTURO LOTE NAO     *
+000240*                     SEJA ABORTADO POR UM UNICO REGISTRO RUIM. *
+000250*    09/08/2026  EQS  CALCULAR PASSA A GRAVAR CADA CALCULO NO   *
+000260*                     LOG DE AUDITORIA AUDITLOG, COM DATA E     *
+000270*                     HORA, PARA QUE O RESULTADO NAO SE PERCA   *
+000280*                     QUANDO O JOB TERMINA.                     *
+000290*    09/08/2026  EQS  CAMPOS DE UM CALCULO PASSAM A VIR DO      *
+000300*                     COPYBOOK CALCREC E O CALCULO EM SI PASSA  *
+000310*                     A SER FEITO PELO SUBPROGRAMA CALCULO,     *
+000320*                     COMPARTILHADO COM CALCBATCH.              *
+000330*    09/08/2026  EQS  PROGRAMA PASSA A SER UMA SESSAO COM MENU, *
+000340*                     REPETINDO CALCULOS ATE O OPERADOR PEDIR   *
+000350*                     PARA SAIR, EM VEZ DE ENCERRAR APOS UM     *
+000360*                     UNICO CALCULO.                            *
+000370*    09/08/2026  EQS  SESSAO PASSA A ACUMULAR ESTATISTICAS DE   *
+000380*                     CADA CALCULO E MOSTRAR UM RELATORIO FINAL *
+000390*                     (CONTAGEM POR OPERACAO, SOMA DOS          *
+000400*                     RESULTADOS E CALCULOS COM ERRO) ANTES DE  *
+000410*                     ENCERRAR A SESSAO.                       *
+000420*                                                               *
+000430***************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. Calculadora.
+000460 AUTHOR. EQUIPE DE SISTEMAS FINANCEIROS.
+000470 INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS.
+000480 DATE-WRITTEN. 01/02/2024.
+000490 DATE-COMPILED.
+000500 
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT LOG-AUDITORIA ASSIGN TO "AUDITLOG"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FS-LOG-AUDITORIA.
+000570 
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  LOG-AUDITORIA
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORDING MODE IS F.
+000630 01  REG-LOG-AUDITORIA           PIC X(80).
+000640 
+000650 WORKING-STORAGE SECTION.
+000660*---------------------------------------------------------------*
+000670*    CAMPOS DE UM CALCULO - LAYOUT COMPARTILHADO COM CALCBATCH  *
+000680*    E COM O SUBPROGRAMA CALCULO                                *
+000690*---------------------------------------------------------------*
+000700 COPY CALCREC.
+000710 
+000720*---------------------------------------------------------------*
+000730*    CHAVE DE STATUS DE ARQUIVO DO LOG DE AUDITORIA             *
+000740*---------------------------------------------------------------*
+000750 01  FS-LOG-AUDITORIA            PIC X(02).
+000760     88  FS-LOG-OK                       VALUE "00".
+000770 
+000780*---------------------------------------------------------------*
+000790*    CONTROLE DA SESSAO DO MENU                                 *
+000800*---------------------------------------------------------------*
+000810 01  WS-CONTINUA-SESSAO          PIC X(01) VALUE "S".
+000820     88  CONTINUA-SESSAO                 VALUE "S".
+000830     88  ENCERRA-SESSAO                  VALUE "N".
+000840 01  WS-RESPOSTA-CONTINUAR       PIC X(01).
+000850 
+000860*---------------------------------------------------------------*
+000870*    DATA E HORA PARA CARIMBO DO LOG DE AUDITORIA               *
+000880*---------------------------------------------------------------*
+000890 01  WS-DATA-SISTEMA              PIC 9(08).
+000900 01  WS-HORA-SISTEMA.
+000910     05  WS-HH-SISTEMA            PIC 9(02).
+000920     05  WS-MM-SISTEMA            PIC 9(02).
+000930     05  WS-SS-SISTEMA            PIC 9(02).
+000940     05  WS-CC-SISTEMA            PIC 9(02).
+000950 
+000960*---------------------------------------------------------------*
+000970*    LINHA MONTADA PARA GRAVACAO NO LOG DE AUDITORIA            *
+000980*---------------------------------------------------------------*
+000990 01  WS-LINHA-AUDITORIA.
+001000     05  WS-AUD-DATA              PIC 9(08).
+001010     05  FILLER                   PIC X(01) VALUE SPACE.
+001020     05  WS-AUD-HORA.
+001030         10  WS-AUD-HH            PIC 9(02).
+001040         10  WS-AUD-MM            PIC 9(02).
+001050         10  WS-AUD-SS            PIC 9(02).
+001060     05  FILLER                   PIC X(01) VALUE SPACE.
+001070     05  WS-AUD-NUMERO1           PIC -(7)9.99.
+001080     05  FILLER                   PIC X(01) VALUE SPACE.
+001090     05  WS-AUD-NUMERO2           PIC -(7)9.99.
+001100     05  FILLER                   PIC X(01) VALUE SPACE.
+001110     05  WS-AUD-OPERACAO          PIC X(01).
+001120     05  FILLER                   PIC X(01) VALUE SPACE.
+001130     05  WS-AUD-RESULTADO         PIC -(7)9.99.
+001140     05  FILLER                   PIC X(01) VALUE SPACE.
+001150     05  WS-AUD-STATUS            PIC X(01).
+001160 
+001170*---------------------------------------------------------------*
+001180*    TOTAIS ACUMULADOS DURANTE A SESSAO, PARA O RELATORIO FINAL  *
+001190*---------------------------------------------------------------*
+001200 01  WS-TOTAIS.
+001210     05  WS-CONT-SOMA             PIC 9(07) COMP VALUE ZERO.
+001220     05  WS-CONT-SUBTRACAO        PIC 9(07) COMP VALUE ZERO.
+001230     05  WS-CONT-MULTIPLICACAO    PIC 9(07) COMP VALUE ZERO.
+001240     05  WS-CONT-DIVISAO          PIC 9(07) COMP VALUE ZERO.
+001250     05  WS-CONT-PORCENTAGEM      PIC 9(07) COMP VALUE ZERO.
+001260     05  WS-CONT-EXPONENCIACAO    PIC 9(07) COMP VALUE ZERO.
+001270     05  WS-CONT-ERROS            PIC 9(07) COMP VALUE ZERO.
+001280     05  WS-SOMA-RESULTADOS       PIC S9(09)V99 VALUE ZERO.
+001290 
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320     PERFORM 1000-PROCESSAR-CALCULO THRU 1000-EXIT
+001330         UNTIL ENCERRA-SESSAO.
+001340     PERFORM 9000-RELATORIO-FINAL THRU 9000-EXIT.
+001350     STOP RUN.
+001360 
+001370*---------------------------------------------------------------*
+001380*    1000-PROCESSAR-CALCULO                                     *
+001390*    LE UM CALCULO, EXECUTA, MOSTRA O RESULTADO E PERGUNTA AO   *
+001400*    OPERADOR SE A SESSAO CONTINUA.                             *
+001410*---------------------------------------------------------------*
+001420 1000-PROCESSAR-CALCULO.
+001430     DISPLAY "Digite o primeiro numero: ".
+001440     ACCEPT CALC-NUMERO1.
+001450 
+001460     DISPLAY "Digite o segundo numero: ".
+001470     ACCEPT CALC-NUMERO2.
+001480 
+001490     DISPLAY "Digite a operacao (+, -, *, /, %, ^): ".
+001500     ACCEPT CALC-OPERACAO.
+001510 
+001520     PERFORM CALCULAR.
+001530 
+001540     IF CALC-ERRO
+001550         DISPLAY "Calculo nao realizado."
+001560     ELSE
+001570         DISPLAY "Resultado: " CALC-RESULTADO
+001580     END-IF.
+001590 
+001600     DISPLAY "Deseja continuar (S/N)? ".
+001610     ACCEPT WS-RESPOSTA-CONTINUAR.
+001620     IF WS-RESPOSTA-CONTINUAR = "N" OR WS-RESPOSTA-CONTINUAR = "n"
+001630         SET ENCERRA-SESSAO TO TRUE
+001640     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+001670 
+001680*---------------------------------------------------------------*
+001690*    CALCULAR                                                   *
+001700*    CHAMA O SUBPROGRAMA CALCULO PARA EXECUTAR A OPERACAO       *
+001710*    (SOMA DIVISAO POR ZERO OU OPERACAO INVALIDA DEVOLVE        *
+001720*    CALC-STATUS = "E" SEM STOP RUN) E GRAVA O RESULTADO NO     *
+001730*    LOG DE AUDITORIA.                                          *
+001740*---------------------------------------------------------------*
+001750 CALCULAR.
+001760     CALL "Calculo" USING CALC-RECORD
+001770     PERFORM ACUMULAR-ESTATISTICAS
+001780     PERFORM GRAVAR-AUDITORIA.
+001790 
+001800*---------------------------------------------------------------*
+001810*    GRAVAR-AUDITORIA                                           *
+001820*    ACRESCENTA UMA LINHA AO LOG DE AUDITORIA COM CARIMBO DE    *
+001830*    DATA E HORA PARA CADA CALCULO REALIZADO.                   *
+001840*---------------------------------------------------------------*
+001850 GRAVAR-AUDITORIA.
+001860     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+001870     ACCEPT WS-HORA-SISTEMA FROM TIME
+001880     MOVE WS-DATA-SISTEMA TO WS-AUD-DATA
+001890     MOVE WS-HH-SISTEMA   TO WS-AUD-HH
+001900     MOVE WS-MM-SISTEMA   TO WS-AUD-MM
+001910     MOVE WS-SS-SISTEMA   TO WS-AUD-SS
+001920     MOVE CALC-NUMERO1    TO WS-AUD-NUMERO1
+001930     MOVE CALC-NUMERO2    TO WS-AUD-NUMERO2
+001940     MOVE CALC-OPERACAO   TO WS-AUD-OPERACAO
+001950     MOVE CALC-RESULTADO  TO WS-AUD-RESULTADO
+001960     MOVE CALC-STATUS     TO WS-AUD-STATUS
+001970 
+001980     OPEN EXTEND LOG-AUDITORIA
+001990     IF NOT FS-LOG-OK
+002000         OPEN OUTPUT LOG-AUDITORIA
+002010     END-IF
+002020     IF NOT FS-LOG-OK
+002030         DISPLAY "Erro: abertura de AUDITLOG falhou. Status="
+002040             FS-LOG-AUDITORIA
+002050         STOP RUN
+002060     END-IF
+002070
+002080     MOVE WS-LINHA-AUDITORIA TO REG-LOG-AUDITORIA
+002090     WRITE REG-LOG-AUDITORIA
+002100     IF NOT FS-LOG-OK
+002110         DISPLAY "Erro: gravacao em AUDITLOG falhou. Status="
+002120             FS-LOG-AUDITORIA
+002130         STOP RUN
+002140     END-IF
+002150     CLOSE LOG-AUDITORIA.
+002160
+002170*---------------------------------------------------------------*
+002180*    ACUMULAR-ESTATISTICAS                                       *
+002190*    ATUALIZA OS TOTAIS DA SESSAO USADOS NO RELATORIO FINAL:     *
+002200*    CONTAGEM POR OPERACAO, CALCULOS COM ERRO E SOMA DOS         *
+002210*    RESULTADOS VALIDOS.                                         *
+002220*---------------------------------------------------------------*
+002230 ACUMULAR-ESTATISTICAS.
+002240     IF CALC-ERRO
+002250         ADD 1 TO WS-CONT-ERROS
+002260     ELSE
+002270         ADD CALC-RESULTADO TO WS-SOMA-RESULTADOS
+002280             ON SIZE ERROR
+002290                 DISPLAY "Erro: soma dos resultados excede "
+002300                     "9(9)V99, total da sessao nao ajustado. "
+002310                     "Resultado=" CALC-RESULTADO
+002320         END-ADD
+002330         IF CALC-OPERACAO = "+"
+002340             ADD 1 TO WS-CONT-SOMA
+002350         ELSE
+002360             IF CALC-OPERACAO = "-"
+002370                 ADD 1 TO WS-CONT-SUBTRACAO
+002380             ELSE
+002390                 IF CALC-OPERACAO = "*"
+002400                     ADD 1 TO WS-CONT-MULTIPLICACAO
+002410                 ELSE
+002420                     IF CALC-OPERACAO = "/"
+002430                         ADD 1 TO WS-CONT-DIVISAO
+002440                     ELSE
+002450                         IF CALC-OPERACAO = "%"
+002460                             ADD 1 TO WS-CONT-PORCENTAGEM
+002470                         ELSE
+002480                             IF CALC-OPERACAO = "^"
+002490                                 ADD 1 TO WS-CONT-EXPONENCIACAO
+002500                             END-IF
+002510                         END-IF
+002520                     END-IF
+002530                 END-IF
+002540             END-IF
+002550         END-IF
+002560     END-IF.
+002570
+002580*---------------------------------------------------------------*
+002590*    9000-RELATORIO-FINAL                                        *
+002600*    MOSTRA OS TOTAIS DA SESSAO (QUANTIDADE DE CALCULOS POR      *
+002610*    OPERACAO, CALCULOS COM ERRO E SOMA DOS RESULTADOS) ANTES    *
+002620*    DE ENCERRAR O PROGRAMA.                                     *
+002630*---------------------------------------------------------------*
+002640 9000-RELATORIO-FINAL.
+002650     DISPLAY "--------------------------------------------".
+002660     DISPLAY "  RELATORIO FINAL DA SESSAO".
+002670     DISPLAY "--------------------------------------------".
+002680     DISPLAY "  Somas........: " WS-CONT-SOMA.
+002690     DISPLAY "  Subtracoes...: " WS-CONT-SUBTRACAO.
+002700     DISPLAY "  Multiplicac..: " WS-CONT-MULTIPLICACAO.
+002710     DISPLAY "  Divisoes.....: " WS-CONT-DIVISAO.
+002720     DISPLAY "  Porcentagens.: " WS-CONT-PORCENTAGEM.
+002730     DISPLAY "  Exponenciac..: " WS-CONT-EXPONENCIACAO.
+002740     DISPLAY "  Com erro.....: " WS-CONT-ERROS.
+002750     DISPLAY "  Soma result..: " WS-SOMA-RESULTADOS.
+002760     DISPLAY "--------------------------------------------".
+002770 9000-EXIT.
+002780     EXIT.
