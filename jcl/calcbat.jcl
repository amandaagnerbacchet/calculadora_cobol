@@ -0,0 +1,54 @@
+//CALCBAT  JOB (ACCTNO),'CALC LOTE DIARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCBAT - EXECUTA O DRIVER DE LOTE DA CALCULADORA (CALCBATCH) *
+//*                                                                *
+//* REINICIO: O PROGRAMA GRAVA SEU PROPRIO PONTO DE CONTROLE NO   *
+//* DD CALCCHK A CADA 100 TRANSACOES LIDAS.  SE O PASSO010        *
+//* ABENDAR OU FOR CANCELADO NO MEIO DO ARQUIVO, BASTA            *
+//* RESSUBMETER ESTE MESMO JOB: O PROGRAMA DETECTA O PONTO DE     *
+//* CONTROLE EM CALCCHK, SALTA AS TRANSACOES JA PROCESSADAS E     *
+//* CONTINUA A PARTIR DAI, SEM REPROCESSAR O ARQUIVO INTEIRO.     *
+//* NAO E NECESSARIO PARAMETRO DE RESTART NO JOB CARD - O PONTO   *
+//* DE CONTROLE FICA NO PROPRIO ARQUIVO CALCCHK, QUE SO E         *
+//* ZERADO QUANDO O LOTE TERMINA COM SUCESSO.                     *
+//*                                                                *
+//* CALCCHK USA DISP=MOD PARA QUE O MESMO JCL CRIE O ARQUIVO NA    *
+//* PRIMEIRA EXECUCAO E O REAPROVEITE NAS SEGUINTES. ISSO NAO      *
+//* CAUSA REGISTROS DUPLICADOS: O PROGRAMA SO FAZ OPEN OUTPUT NA   *
+//* GRAVACAO QUE CRIA O ARQUIVO; AS DEMAIS ATUALIZACOES REESCREVEM *
+//* O MESMO REGISTRO NO LUGAR (OPEN I-O/REWRITE).                 *
+//*                                                                *
+//* CALCTMP E AUDTMP SAO DATASETS DE TRABALHO TEMPORARIOS, USADOS  *
+//* PELO PROGRAMA SO NUM REINICIO, PARA PODAR CALCOUT E AUDITLOG   *
+//* DE VOLTA AO TAMANHO QUE TINHAM NO ULTIMO PONTO DE CONTROLE     *
+//* ANTES DE REABRI-LOS EM EXTENSAO. NAO PRECISAM SER CATALOGADOS  *
+//* NEM PRESERVADOS APOS O PASSO.                                 *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=CALCBATCH
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD DSN=PROD.CALC.TRANS.DIARIAS,DISP=SHR
+//CALCOUT  DD DSN=PROD.CALC.RESULTADOS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=039)
+//CALCCHK  DD DSN=PROD.CALC.CHECKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=069)
+//AUDITLOG DD DSN=PROD.CALC.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=080)
+//CALCTMP  DD DSN=&&CALCTMP,
+//            DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=039)
+//AUDTMP   DD DSN=&&AUDTMP,
+//            DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=080)
+//SYSOUT   DD SYSOUT=*
+//
