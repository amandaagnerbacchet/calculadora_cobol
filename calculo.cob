@@ -0,0 +1,158 @@
+000010***************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID.   CALCULO                                        *
+000040*  AUTHOR.       EQUIPE DE SISTEMAS FINANCEIROS                 *
+000050*  INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS         *
+000060*  DATE-WRITTEN. 09/08/2026                                     *
+000070*                                                               *
+000080*  RESUMO.  SUBPROGRAMA QUE EXECUTA UM UNICO CALCULO (CAMPOS    *
+000090*           DO COPYBOOK CALCREC, PASSADOS VIA LINKAGE SECTION). *
+000100*           CENTRALIZA A LOGICA QUE ANTES ESTAVA DUPLICADA NO   *
+000110*           PARAGRAFO CALCULAR DE CALCULADORA E DE CALCBATCH,   *
+000120*           PARA QUE OS DOIS PROGRAMAS CHAMEM O MESMO CODIGO.   *
+000130*           NAO GRAVA NO LOG DE AUDITORIA: QUEM CHAMA E QUE     *
+000140*           DECIDE QUANDO E ONDE REGISTRAR O RESULTADO.         *
+000150*                                                               *
+000160*  HISTORICO DE ALTERACOES.                                     *
+000170*    09/08/2026  EQS  PROGRAMA CRIADO A PARTIR DO PARAGRAFO     *
+000180*                     CALCULAR, ANTES DUPLICADO EM CALCULADORA  *
+000190*                     E CALCBATCH.                              *
+000200*    09/08/2026  EQS  CALC-OPERACAO "*" PASSA A VERIFICAR       *
+000210*                     ESTOURO DE CALC-RESULTADO (ON SIZE        *
+000220*                     ERROR).                                   *
+000230*    09/08/2026  EQS  ACRESCENTADAS AS OPERACOES "%"            *
+000240*                     (PORCENTAGEM: CALC-NUMERO1 POR CENTO DE   *
+000250*                     CALC-NUMERO2) E "^" (EXPONENCIACAO:       *
+000260*                     CALC-NUMERO1 ELEVADO A CALC-NUMERO2).     *
+000270*    09/08/2026  EQS  CALC-OPERACAO "+" E "-" TAMBEM PASSAM A   *
+000280*                     VERIFICAR ESTOURO DE CALC-RESULTADO (ON   *
+000290*                     SIZE ERROR), IGUAL A *, % E ^.            *
+000300*                                                               *
+000310***************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. Calculo.
+000340 AUTHOR. EQUIPE DE SISTEMAS FINANCEIROS.
+000350 INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS.
+000360 DATE-WRITTEN. 09/08/2026.
+000370 DATE-COMPILED.
+000380 
+000390 ENVIRONMENT DIVISION.
+000400 
+000410 DATA DIVISION.
+000420 WORKING-STORAGE SECTION.
+000430 
+000440 LINKAGE SECTION.
+000450 COPY CALCREC.
+000460 
+000470 PROCEDURE DIVISION USING CALC-RECORD.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-EXECUTAR THRU 1000-EXIT.
+000500     GOBACK.
+000510 
+000520*---------------------------------------------------------------*
+000530*    1000-EXECUTAR                                               *
+000540*    UM CALC-NUMERO2 ZERO NUMA DIVISAO OU UMA OPERACAO FORA DE  *
+000550*    +,-,*,/,%,^ NAO INTERROMPE O JOB: REGISTRA A OCORRENCIA E  *
+000560*    DEVOLVE O CONTROLE COM CALC-STATUS = "E".  UM ESTOURO DE   *
+000570*    CAPACIDADE EM * OU ^ TAMBEM E TRATADO DA MESMA FORMA.      *
+000580*---------------------------------------------------------------*
+000590 1000-EXECUTAR.
+000600     SET CALC-SUCESSO TO TRUE
+000610     IF CALC-OPERACAO = "+"
+000620         COMPUTE CALC-RESULTADO =
+000630             CALC-NUMERO1 + CALC-NUMERO2
+000640             ON SIZE ERROR
+000650                 SET CALC-ERRO TO TRUE
+000660                 MOVE ZERO TO CALC-RESULTADO
+000670                 DISPLAY "Erro: resultado excede "
+000680                     "9(7)V99, calculo truncado. "
+000690                     "Numero1=" CALC-NUMERO1
+000700                     " Numero2=" CALC-NUMERO2
+000710                     " Operacao=" CALC-OPERACAO
+000720         END-COMPUTE
+000730     ELSE
+000740         IF CALC-OPERACAO = "-"
+000750             COMPUTE CALC-RESULTADO =
+000760                 CALC-NUMERO1 - CALC-NUMERO2
+000770                 ON SIZE ERROR
+000780                     SET CALC-ERRO TO TRUE
+000790                     MOVE ZERO TO CALC-RESULTADO
+000800                     DISPLAY "Erro: resultado excede "
+000810                         "9(7)V99, calculo truncado. "
+000820                         "Numero1=" CALC-NUMERO1
+000830                         " Numero2=" CALC-NUMERO2
+000840                         " Operacao=" CALC-OPERACAO
+000850             END-COMPUTE
+000860         ELSE
+000870             IF CALC-OPERACAO = "*"
+000880                 COMPUTE CALC-RESULTADO =
+000890                     CALC-NUMERO1 * CALC-NUMERO2
+000900                     ON SIZE ERROR
+000910                         SET CALC-ERRO TO TRUE
+000920                         MOVE ZERO TO CALC-RESULTADO
+000930                         DISPLAY "Erro: resultado excede "
+000940                             "9(7)V99, calculo truncado. "
+000950                             "Numero1=" CALC-NUMERO1
+000960                             " Numero2=" CALC-NUMERO2
+000970                             " Operacao=" CALC-OPERACAO
+000980                 END-COMPUTE
+000990             ELSE
+001000                 IF CALC-OPERACAO = "/"
+001010                     IF CALC-NUMERO2 NOT = 0
+001020                         COMPUTE CALC-RESULTADO =
+001030                             CALC-NUMERO1 / CALC-NUMERO2
+001040                     ELSE
+001050                         SET CALC-ERRO TO TRUE
+001060                         MOVE ZERO TO CALC-RESULTADO
+001070                         DISPLAY "Erro: Divisao por zero. "
+001080                             "Numero1=" CALC-NUMERO1
+001090                             " Numero2=" CALC-NUMERO2
+001100                             " Operacao=" CALC-OPERACAO
+001110                     END-IF
+001120                 ELSE
+001130                     IF CALC-OPERACAO = "%"
+001140                         COMPUTE CALC-RESULTADO =
+001150                             (CALC-NUMERO1 * CALC-NUMERO2) / 100
+001160                             ON SIZE ERROR
+001170                                 SET CALC-ERRO TO TRUE
+001180                                 MOVE ZERO TO CALC-RESULTADO
+001190                                 DISPLAY "Erro: resultado "
+001200                                     "excede 9(7)V99, calculo "
+001210                                     "truncado. "
+001220                                     "Numero1=" CALC-NUMERO1
+001230                                     " Numero2=" CALC-NUMERO2
+001240                                     " Operacao="
+001250                                     CALC-OPERACAO
+001260                         END-COMPUTE
+001270                     ELSE
+001280                         IF CALC-OPERACAO = "^"
+001290                             COMPUTE CALC-RESULTADO =
+001300                                 CALC-NUMERO1 ** CALC-NUMERO2
+001310                                 ON SIZE ERROR
+001320                                     SET CALC-ERRO TO TRUE
+001330                                     MOVE ZERO TO CALC-RESULTADO
+001340                                     DISPLAY "Erro: resultado "
+001350                                         "excede 9(7)V99, "
+001360                                         "calculo truncado. "
+001370                                         "Numero1="
+001380                                         CALC-NUMERO1
+001390                                         " Numero2="
+001400                                         CALC-NUMERO2
+001410                                         " Operacao="
+001420                                         CALC-OPERACAO
+001430                             END-COMPUTE
+001440                         ELSE
+001450                             SET CALC-ERRO TO TRUE
+001460                             MOVE ZERO TO CALC-RESULTADO
+001470                             DISPLAY "Erro: Operacao invalida. "
+001480                                 "Numero1=" CALC-NUMERO1
+001490                                 " Numero2=" CALC-NUMERO2
+001500                                 " Operacao=" CALC-OPERACAO
+001510                         END-IF
+001520                     END-IF
+001530                 END-IF
+001540             END-IF
+001550         END-IF
+001560     END-IF.
+001570 1000-EXIT.
+001580     EXIT.
