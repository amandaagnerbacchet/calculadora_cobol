@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*                                                               *
+000030*  CALCREC    -  LAYOUT DE UM CALCULO DA CALCULADORA            *
+000040*                                                               *
+000050*  USADO COMO:                                                  *
+000060*    - REGISTRO DE TRABALHO EM WORKING-STORAGE DE CALCULADORA   *
+000070*      E CALCBATCH                                              *
+000080*    - PARAMETRO (LINKAGE SECTION) DO SUBPROGRAMA CALCULO       *
+000090*                                                               *
+000100*  MANTEM NUMERO1, NUMERO2, OPERACAO E RESULTADO JUNTOS PARA    *
+000110*  QUE NENHUM PROGRAMA QUE LEIA OU GRAVE UM CALCULO PRECISE     *
+000120*  REDEFINIR OS CAMPOS POR CONTA PROPRIA.                       *
+000130*                                                               *
+000140*****************************************************************
+000150 01  CALC-RECORD.
+000160     05  CALC-NUMERO1            PIC S9(7)V99.
+000170     05  CALC-NUMERO2            PIC S9(7)V99.
+000180     05  CALC-OPERACAO           PIC X(01).
+000190     05  CALC-RESULTADO          PIC S9(7)V99.
+000200     05  CALC-STATUS             PIC X(01).
+000210         88  CALC-SUCESSO                VALUE "S".
+000220         88  CALC-ERRO                   VALUE "E".
