@@ -0,0 +1,688 @@
+000010***************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID.   CALCBATCH                                      *
+000040*  AUTHOR.       EQUIPE DE SISTEMAS FINANCEIROS                 *
+000050*  INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS         *
+000060*  DATE-WRITTEN. 09/08/2026                                     *
+000070*                                                               *
+000080*  RESUMO.  DRIVER DE LOTE DA CALCULADORA.  LE TRANSACOES DE    *
+000090*           UM ARQUIVO SEQUENCIAL (CALCIN) - NUMERO1, NUMERO2   *
+000100*           E OPERACAO POR LINHA -, EXECUTA O MESMO CALCULO DE  *
+000110*           CALCULADORA PARA CADA UMA, GRAVA O RESULTADO EM     *
+000120*           CALCOUT E CADA CALCULO NO LOG DE AUDITORIA          *
+000130*           (AUDITLOG), PARA QUE UM DIA INTEIRO DE CALCULOS     *
+000140*           POSSA SER PROCESSADO DE UMA SO VEZ.                 *
+000150*                                                               *
+000160*  HISTORICO DE ALTERACOES.                                     *
+000170*    09/08/2026  EQS  PROGRAMA CRIADO.                          *
+000180*    09/08/2026  EQS  CALCULAR PASSA A GRAVAR CADA CALCULO NO   *
+000190*                     LOG DE AUDITORIA AUDITLOG, IGUAL A        *
+000200*                     CALCULADORA.                              *
+000210*    09/08/2026  EQS  CAMPOS DE UM CALCULO PASSAM A VIR DO      *
+000220*                     COPYBOOK CALCREC E O CALCULO EM SI PASSA  *
+000230*                     A SER FEITO PELO SUBPROGRAMA CALCULO,     *
+000240*                     COMPARTILHADO COM CALCULADORA.            *
+000250*    09/08/2026  EQS  PASSA A ACUMULAR ESTATISTICAS DO LOTE E   *
+000260*                     MOSTRAR UM RELATORIO FINAL (CONTAGEM POR  *
+000270*                     OPERACAO, SOMA DOS RESULTADOS E REGISTROS *
+000280*                     COM ERRO) AO TERMINO DO PROCESSAMENTO.    *
+000290*    09/08/2026  EQS  PASSA A GRAVAR UM PONTO DE CONTROLE EM    *
+000300*                     CALCCHK A CADA 100 TRANSACOES LIDAS. SE A *
+000310*                     EXECUCAO FOR INTERROMPIDA NO MEIO DO      *
+000320*                     ARQUIVO, UMA RESUBMISSAO SALTA AS         *
+000330*                     TRANSACOES JA PROCESSADAS E CONTINUA DO   *
+000340*                     PONTO DE PARADA EM VEZ DE REPROCESSAR   *
+000350*                     O ARQUIVO INTEIRO.                      *
+000360*    09/08/2026  EQS  O REINICIO PASSA A PODAR CALCOUT E       *
+000370*                     AUDITLOG DE VOLTA AO TAMANHO QUE TINHAM  *
+000380*                     NO ULTIMO PONTO DE CONTROLE ANTES DE     *
+000390*                     REABRIR EM EXTENSAO (EVITA REGISTROS     *
+000400*                     DUPLICADOS ENTRE O CHECKPOINT E A        *
+000410*                     INTERRUPCAO) E A VALIDAR QUE O ARQUIVO   *
+000420*                     DE ENTRADA TEM REGISTROS SUFICIENTES     *
+000430*                     PARA SATISFAZER A CONTAGEM JA SALTADA,   *
+000440*                     ENCERRANDO COM ERRO EM VEZ DE ZERAR O     *
+000450*                     PONTO DE CONTROLE QUANDO NAO TIVER.       *
+000460*                                                               *
+000470***************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. CalcBatch.
+000500 AUTHOR. EQUIPE DE SISTEMAS FINANCEIROS.
+000510 INSTALLATION. DEPARTAMENTO DE PROCESSAMENTO DE DADOS.
+000520 DATE-WRITTEN. 09/08/2026.
+000530 DATE-COMPILED.
+000540 
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT ARQUIVO-ENTRADA ASSIGN TO "CALCIN"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS FS-ARQUIVO-ENTRADA.
+000610 
+000620     SELECT ARQUIVO-SAIDA ASSIGN TO "CALCOUT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS FS-ARQUIVO-SAIDA.
+000650 
+000660     SELECT LOG-AUDITORIA ASSIGN TO "AUDITLOG"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS FS-LOG-AUDITORIA.
+000690
+000700     SELECT ARQUIVO-CHECKPOINT ASSIGN TO "CALCCHK"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS FS-ARQUIVO-CHECKPOINT.
+000730
+000740     SELECT ARQUIVO-SAIDA-TEMP ASSIGN TO "CALCTMP"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS FS-ARQUIVO-SAIDA-TEMP.
+000770
+000780     SELECT LOG-AUDITORIA-TEMP ASSIGN TO "AUDTMP"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS FS-LOG-AUDITORIA-TEMP.
+000810
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  ARQUIVO-ENTRADA
+000850     LABEL RECORDS ARE STANDARD
+000860     RECORDING MODE IS F.
+000870 01  REG-ENTRADA.
+000880     05  ENT-NUMERO1              PIC S9(7)V99.
+000890     05  ENT-NUMERO2              PIC S9(7)V99.
+000900     05  ENT-OPERACAO             PIC X(01).
+000910 
+000920 FD  ARQUIVO-SAIDA
+000930     LABEL RECORDS ARE STANDARD
+000940     RECORDING MODE IS F.
+000950 01  REG-SAIDA.
+000960     05  SAI-NUMERO1              PIC -(7)9.99.
+000970     05  FILLER                   PIC X(01) VALUE SPACE.
+000980     05  SAI-NUMERO2              PIC -(7)9.99.
+000990     05  FILLER                   PIC X(01) VALUE SPACE.
+001000     05  SAI-OPERACAO             PIC X(01).
+001010     05  FILLER                   PIC X(01) VALUE SPACE.
+001020     05  SAI-RESULTADO            PIC -(7)9.99.
+001030     05  FILLER                   PIC X(01) VALUE SPACE.
+001040     05  SAI-STATUS               PIC X(01).
+001050 
+001060 FD  LOG-AUDITORIA
+001070     LABEL RECORDS ARE STANDARD
+001080     RECORDING MODE IS F.
+001090 01  REG-LOG-AUDITORIA           PIC X(80).
+001100
+001110 FD  ARQUIVO-CHECKPOINT
+001120     LABEL RECORDS ARE STANDARD
+001130     RECORDING MODE IS F.
+001140 01  REG-CHECKPOINT.
+001150     05  CHK-QTD-PROCESSADA       PIC 9(09).
+001160     05  CHK-CONT-SOMA            PIC 9(07).
+001170     05  CHK-CONT-SUBTRACAO       PIC 9(07).
+001180     05  CHK-CONT-MULTIPLICACAO   PIC 9(07).
+001190     05  CHK-CONT-DIVISAO         PIC 9(07).
+001200     05  CHK-CONT-PORCENTAGEM     PIC 9(07).
+001210     05  CHK-CONT-EXPONENCIACAO   PIC 9(07).
+001220     05  CHK-CONT-ERROS           PIC 9(07).
+001230     05  CHK-SOMA-RESULTADOS      PIC S9(09)V99.
+001240
+001250 FD  ARQUIVO-SAIDA-TEMP
+001260     LABEL RECORDS ARE STANDARD
+001270     RECORDING MODE IS F.
+001280 01  REG-SAIDA-TEMP               PIC X(39).
+001290
+001300 FD  LOG-AUDITORIA-TEMP
+001310     LABEL RECORDS ARE STANDARD
+001320     RECORDING MODE IS F.
+001330 01  REG-LOG-AUDITORIA-TEMP       PIC X(80).
+001340
+001350 WORKING-STORAGE SECTION.
+001360*---------------------------------------------------------------*
+001370*    CHAVES DE STATUS DE ARQUIVO E DE FIM DE ARQUIVO            *
+001380*---------------------------------------------------------------*
+001390 01  FS-ARQUIVO-ENTRADA          PIC X(02).
+001400     88  FS-ENTRADA-OK                   VALUE "00".
+001410 01  FS-ARQUIVO-SAIDA            PIC X(02).
+001420     88  FS-SAIDA-OK                     VALUE "00".
+001430 01  WS-FIM-ARQUIVO-ENTRADA      PIC X(01) VALUE "N".
+001440     88  FIM-ARQUIVO-ENTRADA            VALUE "S".
+001450 01  FS-LOG-AUDITORIA            PIC X(02).
+001460     88  FS-LOG-OK                       VALUE "00".
+001470 01  FS-ARQUIVO-CHECKPOINT       PIC X(02).
+001480     88  FS-CHECKPOINT-OK                VALUE "00".
+001490 01  FS-ARQUIVO-SAIDA-TEMP       PIC X(02).
+001500     88  FS-SAIDA-TEMP-OK                VALUE "00".
+001510 01  FS-LOG-AUDITORIA-TEMP       PIC X(02).
+001520     88  FS-LOG-TEMP-OK                  VALUE "00".
+001530
+001540*---------------------------------------------------------------*
+001550*    CONTROLE DE REINICIO: PONTO DE CONTROLE GRAVADO EM         *
+001560*    CALCCHK A CADA WS-INTERVALO-CHECKPOINT TRANSACOES LIDAS    *
+001570*---------------------------------------------------------------*
+001580 01  WS-HOUVE-CHECKPOINT         PIC X(01) VALUE "N".
+001590     88  HOUVE-CHECKPOINT                VALUE "S".
+001600 01  WS-QTD-A-SALTAR             PIC 9(09) VALUE ZERO.
+001610 01  WS-QTD-SALTADA              PIC 9(09) VALUE ZERO.
+001620 01  WS-QTD-LIDA                 PIC 9(09) VALUE ZERO.
+001630 01  WS-INTERVALO-CHECKPOINT     PIC 9(09) VALUE 100.
+001640 01  WS-QUOCIENTE-CHECKPOINT     PIC 9(09) VALUE ZERO.
+001650 01  WS-RESTO-CHECKPOINT         PIC 9(09) VALUE ZERO.
+001660
+001670*---------------------------------------------------------------*
+001680*    IMAGEM DO REGISTRO DE CHECKPOINT MONTADA EM WORKING-       *
+001690*    STORAGE ANTES DE GRAVAR: O PONTO DE CONTROLE E UM UNICO    *
+001700*    REGISTRO REESCRITO NO LUGAR (OPEN I-O/REWRITE) A CADA      *
+001710*    ATUALIZACAO, ENTAO OS VALORES NOVOS PRECISAM SOBREVIVER A  *
+001720*    LEITURA DO REGISTRO ANTIGO QUE O REWRITE EXIGE.            *
+001730*---------------------------------------------------------------*
+001740 01  WS-REG-CHECKPOINT-NOVO.
+001750     05  WS-CHK-QTD-PROCESSADA     PIC 9(09).
+001760     05  WS-CHK-CONT-SOMA          PIC 9(07).
+001770     05  WS-CHK-CONT-SUBTRACAO     PIC 9(07).
+001780     05  WS-CHK-CONT-MULTIPLICACAO PIC 9(07).
+001790     05  WS-CHK-CONT-DIVISAO       PIC 9(07).
+001800     05  WS-CHK-CONT-PORCENTAGEM   PIC 9(07).
+001810     05  WS-CHK-CONT-EXPONENCIACAO PIC 9(07).
+001820     05  WS-CHK-CONT-ERROS         PIC 9(07).
+001830     05  WS-CHK-SOMA-RESULTADOS    PIC S9(09)V99.
+001840*---------------------------------------------------------------*
+001850*    CAMPOS DE UM CALCULO - LAYOUT COMPARTILHADO COM            *
+001860*    CALCULADORA E COM O SUBPROGRAMA CALCULO                    *
+001870*---------------------------------------------------------------*
+001880 COPY CALCREC.
+001890 
+001900*---------------------------------------------------------------*
+001910*    DATA E HORA PARA CARIMBO DO LOG DE AUDITORIA               *
+001920*---------------------------------------------------------------*
+001930 01  WS-DATA-SISTEMA              PIC 9(08).
+001940 01  WS-HORA-SISTEMA.
+001950     05  WS-HH-SISTEMA            PIC 9(02).
+001960     05  WS-MM-SISTEMA            PIC 9(02).
+001970     05  WS-SS-SISTEMA            PIC 9(02).
+001980     05  WS-CC-SISTEMA            PIC 9(02).
+001990 
+002000*---------------------------------------------------------------*
+002010*    LINHA MONTADA PARA GRAVACAO NO LOG DE AUDITORIA            *
+002020*---------------------------------------------------------------*
+002030 01  WS-LINHA-AUDITORIA.
+002040     05  WS-AUD-DATA              PIC 9(08).
+002050     05  FILLER                   PIC X(01) VALUE SPACE.
+002060     05  WS-AUD-HORA.
+002070         10  WS-AUD-HH            PIC 9(02).
+002080         10  WS-AUD-MM            PIC 9(02).
+002090         10  WS-AUD-SS            PIC 9(02).
+002100     05  FILLER                   PIC X(01) VALUE SPACE.
+002110     05  WS-AUD-NUMERO1           PIC -(7)9.99.
+002120     05  FILLER                   PIC X(01) VALUE SPACE.
+002130     05  WS-AUD-NUMERO2           PIC -(7)9.99.
+002140     05  FILLER                   PIC X(01) VALUE SPACE.
+002150     05  WS-AUD-OPERACAO          PIC X(01).
+002160     05  FILLER                   PIC X(01) VALUE SPACE.
+002170     05  WS-AUD-RESULTADO         PIC -(7)9.99.
+002180     05  FILLER                   PIC X(01) VALUE SPACE.
+002190     05  WS-AUD-STATUS            PIC X(01).
+002200
+002210*---------------------------------------------------------------*
+002220*    TOTAIS ACUMULADOS DURANTE O LOTE, PARA O RELATORIO FINAL    *
+002230*---------------------------------------------------------------*
+002240 01  WS-TOTAIS.
+002250     05  WS-CONT-SOMA             PIC 9(07) COMP VALUE ZERO.
+002260     05  WS-CONT-SUBTRACAO        PIC 9(07) COMP VALUE ZERO.
+002270     05  WS-CONT-MULTIPLICACAO    PIC 9(07) COMP VALUE ZERO.
+002280     05  WS-CONT-DIVISAO          PIC 9(07) COMP VALUE ZERO.
+002290     05  WS-CONT-PORCENTAGEM      PIC 9(07) COMP VALUE ZERO.
+002300     05  WS-CONT-EXPONENCIACAO    PIC 9(07) COMP VALUE ZERO.
+002310     05  WS-CONT-ERROS            PIC 9(07) COMP VALUE ZERO.
+002320     05  WS-SOMA-RESULTADOS       PIC S9(09)V99 VALUE ZERO.
+002330
+002340 PROCEDURE DIVISION.
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002370     PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+002380         UNTIL FIM-ARQUIVO-ENTRADA.
+002390     PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+002400     PERFORM 8100-RELATORIO-FINAL THRU 8100-EXIT.
+002410     STOP RUN.
+002420 
+002430*---------------------------------------------------------------*
+002440*    1000-INICIALIZAR                                            *
+002450*    ABRE A ENTRADA E VERIFICA SE HA PONTO DE CONTROLE DE UMA    *
+002460*    EXECUCAO ANTERIOR. SE HOUVER, SALTA AS TRANSACOES JA        *
+002470*    PROCESSADAS, PODA CALCOUT E AUDITLOG DE VOLTA AO TAMANHO    *
+002480*    QUE TINHAM NO PONTO DE CONTROLE (PARA NAO DUPLICAR LINHAS   *
+002490*    JA GRAVADAS APOS O ULTIMO CHECKPOINT) E SO ENTAO REABRE A   *
+002500*    SAIDA EM MODO DE EXTENSAO, EM VEZ DE REPROCESSAR O ARQUIVO  *
+002510*    DESDE O INICIO.                                             *
+002520*---------------------------------------------------------------*
+002530 1000-INICIALIZAR.
+002540     OPEN INPUT ARQUIVO-ENTRADA.
+002550     IF NOT FS-ENTRADA-OK
+002560         DISPLAY "Erro: abertura de CALCIN falhou. Status="
+002570             FS-ARQUIVO-ENTRADA
+002580         STOP RUN
+002590     END-IF.
+002600     PERFORM 1100-VERIFICAR-CHECKPOINT THRU 1100-EXIT.
+002610     IF HOUVE-CHECKPOINT
+002620         PERFORM 1200-SALTAR-PROCESSADOS THRU 1200-EXIT
+002630         PERFORM 1300-TRUNCAR-SAIDA THRU 1300-EXIT
+002640         PERFORM 1400-TRUNCAR-AUDITORIA THRU 1400-EXIT
+002650         OPEN EXTEND ARQUIVO-SAIDA
+002660         IF NOT FS-SAIDA-OK
+002670             OPEN OUTPUT ARQUIVO-SAIDA
+002680         END-IF
+002690     ELSE
+002700         OPEN OUTPUT ARQUIVO-SAIDA
+002710     END-IF.
+002720     IF NOT FS-SAIDA-OK
+002730         DISPLAY "Erro: abertura de CALCOUT falhou. Status="
+002740             FS-ARQUIVO-SAIDA
+002750         STOP RUN
+002760     END-IF.
+002770 1000-EXIT.
+002780     EXIT.
+002790
+002800*---------------------------------------------------------------*
+002810*    1100-VERIFICAR-CHECKPOINT                                   *
+002820*    LE A QUANTIDADE JA PROCESSADA GRAVADA EM CALCCHK NA ULTIMA  *
+002830*    EXECUCAO. SE O ARQUIVO NAO EXISTIR OU ESTIVER ZERADO, A     *
+002840*    EXECUCAO COMECA DO PRIMEIRO REGISTRO, COMO DE COSTUME.      *
+002850*---------------------------------------------------------------*
+002860 1100-VERIFICAR-CHECKPOINT.
+002870     OPEN INPUT ARQUIVO-CHECKPOINT
+002880     IF FS-CHECKPOINT-OK
+002890         READ ARQUIVO-CHECKPOINT
+002900             AT END
+002910                 MOVE ZERO TO WS-QTD-A-SALTAR
+002920             NOT AT END
+002930                 MOVE CHK-QTD-PROCESSADA TO WS-QTD-A-SALTAR
+002940                 PERFORM 1150-RESTAURAR-TOTAIS
+002950         END-READ
+002960         CLOSE ARQUIVO-CHECKPOINT
+002970         IF WS-QTD-A-SALTAR > ZERO
+002980             SET HOUVE-CHECKPOINT TO TRUE
+002990         END-IF
+003000     END-IF.
+003010 1100-EXIT.
+003020     EXIT.
+003030
+003040*---------------------------------------------------------------*
+003050*    1150-RESTAURAR-TOTAIS                                       *
+003060*    RECARREGA OS TOTAIS ACUMULADOS ATE O ULTIMO PONTO DE       *
+003070*    CONTROLE, PARA QUE O RELATORIO FINAL, APOS UM REINICIO,    *
+003080*    CONTINUE REFLETINDO O LOTE INTEIRO E NAO SO O TRECHO       *
+003090*    REPROCESSADO NESTA EXECUCAO.                               *
+003100*---------------------------------------------------------------*
+003110 1150-RESTAURAR-TOTAIS.
+003120     MOVE CHK-CONT-SOMA          TO WS-CONT-SOMA
+003130     MOVE CHK-CONT-SUBTRACAO     TO WS-CONT-SUBTRACAO
+003140     MOVE CHK-CONT-MULTIPLICACAO TO WS-CONT-MULTIPLICACAO
+003150     MOVE CHK-CONT-DIVISAO       TO WS-CONT-DIVISAO
+003160     MOVE CHK-CONT-PORCENTAGEM   TO WS-CONT-PORCENTAGEM
+003170     MOVE CHK-CONT-EXPONENCIACAO TO WS-CONT-EXPONENCIACAO
+003180     MOVE CHK-CONT-ERROS         TO WS-CONT-ERROS
+003190     MOVE CHK-SOMA-RESULTADOS    TO WS-SOMA-RESULTADOS.
+003200
+003210*---------------------------------------------------------------*
+003220*    1200-SALTAR-PROCESSADOS                                     *
+003230*    AVANCA A LEITURA DO ARQUIVO DE ENTRADA ATE O PONTO ONDE A   *
+003240*    EXECUCAO ANTERIOR PAROU. SE O ARQUIVO ATUAL TIVER MENOS     *
+003250*    REGISTROS DO QUE O PONTO DE CONTROLE ESPERA - POR EXEMPLO,  *
+003260*    O DATASET ERRADO FOI MONTADO - A EXECUCAO E ENCERRADA COM   *
+003270*    ERRO EM VEZ DE DAR O LOTE POR CONCLUIDO SILENCIOSAMENTE.    *
+003280*---------------------------------------------------------------*
+003290 1200-SALTAR-PROCESSADOS.
+003300     MOVE ZERO TO WS-QTD-SALTADA
+003310     PERFORM 1210-LER-E-DESCARTAR
+003320         WS-QTD-A-SALTAR TIMES.
+003330     IF FIM-ARQUIVO-ENTRADA OR WS-QTD-SALTADA < WS-QTD-A-SALTAR
+003340         DISPLAY "Erro: CALCIN tem menos registros do que o "
+003350             "ponto de controle em CALCCHK espera. Registros "
+003360             "no ponto de controle=" WS-QTD-A-SALTAR
+003370             " Registros localizados=" WS-QTD-SALTADA
+003380         STOP RUN
+003390     END-IF.
+003400     MOVE WS-QTD-SALTADA TO WS-QTD-LIDA.
+003410 1200-EXIT.
+003420     EXIT.
+003430
+003440 1210-LER-E-DESCARTAR.
+003450     READ ARQUIVO-ENTRADA
+003460         AT END
+003470             SET FIM-ARQUIVO-ENTRADA TO TRUE
+003480         NOT AT END
+003490             ADD 1 TO WS-QTD-SALTADA
+003500     END-READ.
+003510
+003520*---------------------------------------------------------------*
+003530*    1300-TRUNCAR-SAIDA                                          *
+003540*    RECONSTROI CALCOUT COM EXATAMENTE WS-QTD-A-SALTAR REGISTROS *
+003550*    - OS MESMOS JA CONTABILIZADOS NO PONTO DE CONTROLE -,       *
+003560*    DESCARTANDO QUALQUER LINHA GRAVADA APOS O ULTIMO CHECKPOINT *
+003570*    NA EXECUCAO ANTERIOR. SEM ISSO, O OPEN EXTEND QUE SE SEGUE  *
+003580*    REAPENSARIA A PARTIR DO FIM DO ARQUIVO ANTIGO E DUPLICARIA  *
+003590*    OS REGISTROS PROCESSADOS ENTRE O CHECKPOINT E A INTERRUPCAO.*
+003600*    COMO ORGANIZATION IS LINE SEQUENTIAL NAO OFERECE UM MEIO DE *
+003610*    TRUNCAR UM ARQUIVO NO MEIO, O TRECHO A MANTER E COPIADO     *
+003620*    PARA CALCTMP E DEPOIS DE VOLTA PARA UM CALCOUT RECRIADO DO  *
+003630*    ZERO. SE CALCOUT AINDA NAO EXISTIR, NAO HA NADA A PODAR.    *
+003640*---------------------------------------------------------------*
+003650 1300-TRUNCAR-SAIDA.
+003660     OPEN INPUT ARQUIVO-SAIDA
+003670     IF FS-SAIDA-OK
+003680         OPEN OUTPUT ARQUIVO-SAIDA-TEMP
+003690         IF NOT FS-SAIDA-TEMP-OK
+003700             DISPLAY "Erro: abertura de CALCTMP falhou. Status="
+003710                 FS-ARQUIVO-SAIDA-TEMP
+003720             STOP RUN
+003730         END-IF
+003740         PERFORM 1310-COPIAR-LINHA-SAIDA
+003750             WS-QTD-A-SALTAR TIMES
+003760         CLOSE ARQUIVO-SAIDA
+003770         CLOSE ARQUIVO-SAIDA-TEMP
+003780         OPEN INPUT ARQUIVO-SAIDA-TEMP
+003790         OPEN OUTPUT ARQUIVO-SAIDA
+003800         IF NOT FS-SAIDA-OK
+003810             DISPLAY "Erro: reconstrucao de CALCOUT falhou ao "
+003820                 "recriar o arquivo. Status=" FS-ARQUIVO-SAIDA
+003830             STOP RUN
+003840         END-IF
+003850         PERFORM 1320-RECOPIAR-LINHA-SAIDA
+003860             WS-QTD-A-SALTAR TIMES
+003870         CLOSE ARQUIVO-SAIDA-TEMP
+003880         CLOSE ARQUIVO-SAIDA
+003890     END-IF.
+003900 1300-EXIT.
+003910     EXIT.
+003920
+003930 1310-COPIAR-LINHA-SAIDA.
+003940     READ ARQUIVO-SAIDA
+003950         NOT AT END
+003960             MOVE REG-SAIDA TO REG-SAIDA-TEMP
+003970             WRITE REG-SAIDA-TEMP
+003980     END-READ.
+003990
+004000 1320-RECOPIAR-LINHA-SAIDA.
+004010     READ ARQUIVO-SAIDA-TEMP
+004020         NOT AT END
+004030             MOVE REG-SAIDA-TEMP TO REG-SAIDA
+004040             WRITE REG-SAIDA
+004050     END-READ.
+004060
+004070*---------------------------------------------------------------*
+004080*    1400-TRUNCAR-AUDITORIA                                      *
+004090*    EQUIVALENTE A 1300-TRUNCAR-SAIDA, PARA O LOG DE AUDITORIA:  *
+004100*    RECONSTROI AUDITLOG COM EXATAMENTE WS-QTD-A-SALTAR LINHAS,  *
+004110*    JA QUE CADA TRANSACAO PROCESSADA GRAVA UMA LINHA EM CALCOUT *
+004120*    E UMA EM AUDITLOG.                                          *
+004130*---------------------------------------------------------------*
+004140 1400-TRUNCAR-AUDITORIA.
+004150     OPEN INPUT LOG-AUDITORIA
+004160     IF FS-LOG-OK
+004170         OPEN OUTPUT LOG-AUDITORIA-TEMP
+004180         IF NOT FS-LOG-TEMP-OK
+004190             DISPLAY "Erro: abertura de AUDTMP falhou. Status="
+004200                 FS-LOG-AUDITORIA-TEMP
+004210             STOP RUN
+004220         END-IF
+004230         PERFORM 1410-COPIAR-LINHA-AUDITORIA
+004240             WS-QTD-A-SALTAR TIMES
+004250         CLOSE LOG-AUDITORIA
+004260         CLOSE LOG-AUDITORIA-TEMP
+004270         OPEN INPUT LOG-AUDITORIA-TEMP
+004280         OPEN OUTPUT LOG-AUDITORIA
+004290         IF NOT FS-LOG-OK
+004300             DISPLAY "Erro: reconstrucao de AUDITLOG falhou ao "
+004310                 "recriar o arquivo. Status=" FS-LOG-AUDITORIA
+004320             STOP RUN
+004330         END-IF
+004340         PERFORM 1420-RECOPIAR-LINHA-AUDITORIA
+004350             WS-QTD-A-SALTAR TIMES
+004360         CLOSE LOG-AUDITORIA-TEMP
+004370         CLOSE LOG-AUDITORIA
+004380     END-IF.
+004390 1400-EXIT.
+004400     EXIT.
+004410
+004420 1410-COPIAR-LINHA-AUDITORIA.
+004430     READ LOG-AUDITORIA
+004440         NOT AT END
+004450             MOVE REG-LOG-AUDITORIA TO REG-LOG-AUDITORIA-TEMP
+004460             WRITE REG-LOG-AUDITORIA-TEMP
+004470     END-READ.
+004480
+004490 1420-RECOPIAR-LINHA-AUDITORIA.
+004500     READ LOG-AUDITORIA-TEMP
+004510         NOT AT END
+004520             MOVE REG-LOG-AUDITORIA-TEMP TO REG-LOG-AUDITORIA
+004530             WRITE REG-LOG-AUDITORIA
+004540     END-READ.
+004550
+004560 2000-PROCESSAR-ARQUIVO.
+004570     READ ARQUIVO-ENTRADA
+004580         AT END
+004590             SET FIM-ARQUIVO-ENTRADA TO TRUE
+004600         NOT AT END
+004610             MOVE ENT-NUMERO1  TO CALC-NUMERO1
+004620             MOVE ENT-NUMERO2  TO CALC-NUMERO2
+004630             MOVE ENT-OPERACAO TO CALC-OPERACAO
+004640             PERFORM CALCULAR
+004650             PERFORM 2100-GRAVAR-RESULTADO THRU 2100-EXIT
+004660             PERFORM 2400-VERIFICAR-PONTO-CONTROLE
+004670     END-READ.
+004680 2000-EXIT.
+004690     EXIT.
+004700
+004710 2100-GRAVAR-RESULTADO.
+004720     MOVE SPACES          TO REG-SAIDA
+004730     MOVE CALC-NUMERO1    TO SAI-NUMERO1
+004740     MOVE CALC-NUMERO2    TO SAI-NUMERO2
+004750     MOVE CALC-OPERACAO   TO SAI-OPERACAO
+004760     MOVE CALC-RESULTADO  TO SAI-RESULTADO
+004770     MOVE CALC-STATUS     TO SAI-STATUS
+004780     WRITE REG-SAIDA.
+004790     IF NOT FS-SAIDA-OK
+004800         DISPLAY "Erro: gravacao em CALCOUT falhou. Status="
+004810             FS-ARQUIVO-SAIDA
+004820         STOP RUN
+004830     END-IF.
+004840 2100-EXIT.
+004850     EXIT.
+004860
+004870*---------------------------------------------------------------*
+004880*    2400-VERIFICAR-PONTO-CONTROLE                               *
+004890*    A CADA WS-INTERVALO-CHECKPOINT TRANSACOES LIDAS, GRAVA UM   *
+004900*    NOVO PONTO DE CONTROLE EM CALCCHK.                          *
+004910*---------------------------------------------------------------*
+004920 2400-VERIFICAR-PONTO-CONTROLE.
+004930     ADD 1 TO WS-QTD-LIDA
+004940     DIVIDE WS-QTD-LIDA BY WS-INTERVALO-CHECKPOINT
+004950         GIVING WS-QUOCIENTE-CHECKPOINT
+004960         REMAINDER WS-RESTO-CHECKPOINT
+004970     IF WS-RESTO-CHECKPOINT = ZERO
+004980         PERFORM 2410-GRAVAR-CHECKPOINT THRU 2410-EXIT
+004990     END-IF.
+005000
+005010 2410-GRAVAR-CHECKPOINT.
+005020     MOVE WS-QTD-LIDA           TO WS-CHK-QTD-PROCESSADA
+005030     MOVE WS-CONT-SOMA          TO WS-CHK-CONT-SOMA
+005040     MOVE WS-CONT-SUBTRACAO     TO WS-CHK-CONT-SUBTRACAO
+005050     MOVE WS-CONT-MULTIPLICACAO TO WS-CHK-CONT-MULTIPLICACAO
+005060     MOVE WS-CONT-DIVISAO       TO WS-CHK-CONT-DIVISAO
+005070     MOVE WS-CONT-PORCENTAGEM   TO WS-CHK-CONT-PORCENTAGEM
+005080     MOVE WS-CONT-EXPONENCIACAO TO WS-CHK-CONT-EXPONENCIACAO
+005090     MOVE WS-CONT-ERROS         TO WS-CHK-CONT-ERROS
+005100     MOVE WS-SOMA-RESULTADOS    TO WS-CHK-SOMA-RESULTADOS
+005110     PERFORM 2420-GRAVAR-PONTO-CONTROLE THRU 2420-EXIT.
+005120 2410-EXIT.
+005130     EXIT.
+005140
+005150*---------------------------------------------------------------*
+005160*    2420-GRAVAR-PONTO-CONTROLE                                  *
+005170*    GRAVA WS-REG-CHECKPOINT-NOVO EM CALCCHK. A PRIMEIRA GRAVACAO*
+005180*    DA EXECUCAO CRIA O ARQUIVO (OPEN OUTPUT); AS DEMAIS REESCRE-*
+005190*    VEM O MESMO REGISTRO NO LUGAR (OPEN I-O/REWRITE), PARA QUE  *
+005200*    O ARQUIVO NUNCA CRESCA ALEM DE UM UNICO REGISTRO, MESMO SOB *
+005210*    DISP=MOD NO JCL.  CHAMADA TANTO PELO CHECKPOINT PERIODICO   *
+005220*    (2410) QUANTO PELO ZERAMENTO FINAL (8000).                  *
+005230*---------------------------------------------------------------*
+005240 2420-GRAVAR-PONTO-CONTROLE.
+005250     OPEN I-O ARQUIVO-CHECKPOINT
+005260     IF FS-CHECKPOINT-OK
+005270         READ ARQUIVO-CHECKPOINT
+005280         IF FS-CHECKPOINT-OK
+005290             PERFORM 2430-MONTAR-REG-CHECKPOINT
+005300             REWRITE REG-CHECKPOINT
+005310         ELSE
+005320             PERFORM 2430-MONTAR-REG-CHECKPOINT
+005330             WRITE REG-CHECKPOINT
+005340         END-IF
+005350     ELSE
+005360         OPEN OUTPUT ARQUIVO-CHECKPOINT
+005370         PERFORM 2430-MONTAR-REG-CHECKPOINT
+005380         WRITE REG-CHECKPOINT
+005390     END-IF
+005400     IF NOT FS-CHECKPOINT-OK
+005410         DISPLAY "Erro: gravacao do ponto de controle em "
+005420             "CALCCHK falhou. Status=" FS-ARQUIVO-CHECKPOINT
+005430         STOP RUN
+005440     END-IF
+005450     CLOSE ARQUIVO-CHECKPOINT.
+005460 2420-EXIT.
+005470     EXIT.
+005480
+005490*---------------------------------------------------------------*
+005500*    2430-MONTAR-REG-CHECKPOINT                                  *
+005510*    COPIA WS-REG-CHECKPOINT-NOVO PARA O REGISTRO DE SAIDA, JA   *
+005520*    POSICIONADO PELO OPEN/READ EM 2420-GRAVAR-PONTO-CONTROLE.   *
+005530*---------------------------------------------------------------*
+005540 2430-MONTAR-REG-CHECKPOINT.
+005550     MOVE WS-CHK-QTD-PROCESSADA     TO CHK-QTD-PROCESSADA
+005560     MOVE WS-CHK-CONT-SOMA          TO CHK-CONT-SOMA
+005570     MOVE WS-CHK-CONT-SUBTRACAO     TO CHK-CONT-SUBTRACAO
+005580     MOVE WS-CHK-CONT-MULTIPLICACAO TO CHK-CONT-MULTIPLICACAO
+005590     MOVE WS-CHK-CONT-DIVISAO       TO CHK-CONT-DIVISAO
+005600     MOVE WS-CHK-CONT-PORCENTAGEM   TO CHK-CONT-PORCENTAGEM
+005610     MOVE WS-CHK-CONT-EXPONENCIACAO TO CHK-CONT-EXPONENCIACAO
+005620     MOVE WS-CHK-CONT-ERROS         TO CHK-CONT-ERROS
+005630     MOVE WS-CHK-SOMA-RESULTADOS    TO CHK-SOMA-RESULTADOS.
+005640
+005650*---------------------------------------------------------------*
+005660*    8000-FINALIZAR                                              *
+005670*    FECHA ENTRADA E SAIDA E ZERA O PONTO DE CONTROLE: O         *
+005680*    ARQUIVO FOI PROCESSADO ATE O FIM COM SUCESSO, ENTAO A       *
+005690*    PROXIMA EXECUCAO DEVE COMECAR DO PRIMEIRO REGISTRO.         *
+005700*---------------------------------------------------------------*
+005710 8000-FINALIZAR.
+005720     CLOSE ARQUIVO-ENTRADA.
+005730     CLOSE ARQUIVO-SAIDA.
+005740     INITIALIZE WS-REG-CHECKPOINT-NOVO.
+005750     PERFORM 2420-GRAVAR-PONTO-CONTROLE THRU 2420-EXIT.
+005760 8000-EXIT.
+005770     EXIT.
+005780 
+005790*---------------------------------------------------------------*
+005800*    CALCULAR                                                   *
+005810*    CHAMA O SUBPROGRAMA CALCULO PARA EXECUTAR A OPERACAO E     *
+005820*    GRAVA O RESULTADO NO LOG DE AUDITORIA, IGUAL A              *
+005830*    CALCULADORA.                                                *
+005840*---------------------------------------------------------------*
+005850 CALCULAR.
+005860     CALL "Calculo" USING CALC-RECORD
+005870     PERFORM ACUMULAR-ESTATISTICAS
+005880     PERFORM GRAVAR-AUDITORIA.
+005890 
+005900*---------------------------------------------------------------*
+005910*    GRAVAR-AUDITORIA                                           *
+005920*    ACRESCENTA UMA LINHA AO LOG DE AUDITORIA COM CARIMBO DE    *
+005930*    DATA E HORA PARA CADA CALCULO REALIZADO.                   *
+005940*---------------------------------------------------------------*
+005950 GRAVAR-AUDITORIA.
+005960     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+005970     ACCEPT WS-HORA-SISTEMA FROM TIME
+005980     MOVE WS-DATA-SISTEMA TO WS-AUD-DATA
+005990     MOVE WS-HH-SISTEMA   TO WS-AUD-HH
+006000     MOVE WS-MM-SISTEMA   TO WS-AUD-MM
+006010     MOVE WS-SS-SISTEMA   TO WS-AUD-SS
+006020     MOVE CALC-NUMERO1    TO WS-AUD-NUMERO1
+006030     MOVE CALC-NUMERO2    TO WS-AUD-NUMERO2
+006040     MOVE CALC-OPERACAO   TO WS-AUD-OPERACAO
+006050     MOVE CALC-RESULTADO  TO WS-AUD-RESULTADO
+006060     MOVE CALC-STATUS     TO WS-AUD-STATUS
+006070 
+006080     OPEN EXTEND LOG-AUDITORIA
+006090     IF NOT FS-LOG-OK
+006100         OPEN OUTPUT LOG-AUDITORIA
+006110     END-IF
+006120     IF NOT FS-LOG-OK
+006130         DISPLAY "Erro: abertura de AUDITLOG falhou. Status="
+006140             FS-LOG-AUDITORIA
+006150         STOP RUN
+006160     END-IF
+006170
+006180     MOVE WS-LINHA-AUDITORIA TO REG-LOG-AUDITORIA
+006190     WRITE REG-LOG-AUDITORIA
+006200     IF NOT FS-LOG-OK
+006210         DISPLAY "Erro: gravacao em AUDITLOG falhou. Status="
+006220             FS-LOG-AUDITORIA
+006230         STOP RUN
+006240     END-IF
+006250     CLOSE LOG-AUDITORIA.
+006260
+006270*---------------------------------------------------------------*
+006280*    ACUMULAR-ESTATISTICAS                                       *
+006290*    ATUALIZA OS TOTAIS DO LOTE USADOS NO RELATORIO FINAL:       *
+006300*    CONTAGEM POR OPERACAO, REGISTROS COM ERRO E SOMA DOS        *
+006310*    RESULTADOS VALIDOS.                                         *
+006320*---------------------------------------------------------------*
+006330 ACUMULAR-ESTATISTICAS.
+006340     IF CALC-ERRO
+006350         ADD 1 TO WS-CONT-ERROS
+006360     ELSE
+006370         ADD CALC-RESULTADO TO WS-SOMA-RESULTADOS
+006380             ON SIZE ERROR
+006390                 DISPLAY "Erro: soma dos resultados excede "
+006400                     "9(9)V99, total do lote nao ajustado. "
+006410                     "Resultado=" CALC-RESULTADO
+006420         END-ADD
+006430         IF CALC-OPERACAO = "+"
+006440             ADD 1 TO WS-CONT-SOMA
+006450         ELSE
+006460             IF CALC-OPERACAO = "-"
+006470                 ADD 1 TO WS-CONT-SUBTRACAO
+006480             ELSE
+006490                 IF CALC-OPERACAO = "*"
+006500                     ADD 1 TO WS-CONT-MULTIPLICACAO
+006510                 ELSE
+006520                     IF CALC-OPERACAO = "/"
+006530                         ADD 1 TO WS-CONT-DIVISAO
+006540                     ELSE
+006550                         IF CALC-OPERACAO = "%"
+006560                             ADD 1 TO WS-CONT-PORCENTAGEM
+006570                         ELSE
+006580                             IF CALC-OPERACAO = "^"
+006590                                 ADD 1 TO WS-CONT-EXPONENCIACAO
+006600                             END-IF
+006610                         END-IF
+006620                     END-IF
+006630                 END-IF
+006640             END-IF
+006650         END-IF
+006660     END-IF.
+006670
+006680*---------------------------------------------------------------*
+006690*    8100-RELATORIO-FINAL                                        *
+006700*    MOSTRA OS TOTAIS DO LOTE (QUANTIDADE DE CALCULOS POR        *
+006710*    OPERACAO, REGISTROS COM ERRO E SOMA DOS RESULTADOS) APOS    *
+006720*    O FECHAMENTO DOS ARQUIVOS.                                  *
+006730*---------------------------------------------------------------*
+006740 8100-RELATORIO-FINAL.
+006750     DISPLAY "--------------------------------------------".
+006760     DISPLAY "  RELATORIO FINAL DO LOTE".
+006770     DISPLAY "--------------------------------------------".
+006780     DISPLAY "  Somas........: " WS-CONT-SOMA.
+006790     DISPLAY "  Subtracoes...: " WS-CONT-SUBTRACAO.
+006800     DISPLAY "  Multiplicac..: " WS-CONT-MULTIPLICACAO.
+006810     DISPLAY "  Divisoes.....: " WS-CONT-DIVISAO.
+006820     DISPLAY "  Porcentagens.: " WS-CONT-PORCENTAGEM.
+006830     DISPLAY "  Exponenciac..: " WS-CONT-EXPONENCIACAO.
+006840     DISPLAY "  Com erro.....: " WS-CONT-ERROS.
+006850     DISPLAY "  Soma result..: " WS-SOMA-RESULTADOS.
+006860     DISPLAY "--------------------------------------------".
+006870 8100-EXIT.
+006880     EXIT.
